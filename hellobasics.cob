@@ -1,25 +1,810 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       AUTHOR. Calvin
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 VAR-NAME   PIC A(6) VALUE 'Calvin'.
-       01 VAR-AGE    PIC 9(2) VALUE 0.
-       01 VAR-WEIGHT PIC 9(5)V99 VALUE 0.
-       01 VAR-COUNTER PIC S9(2) VALUE 20.
-       01 VAR-ACCUMULATOR PIC 9(2) VALUE 0.
-
-
-      *These banks are safe in my hands dont they worry ab a thing
-       PROCEDURE DIVISION.
-           DISPLAY 'Hello, World!'.
-           MOVE 21 TO VAR-AGE.
-           ADD 210.50 TO VAR-WEIGHT.
-           DISPLAY 'I am ' VAR-NAME ' and I am ' VAR-AGE ' years old.'
-           DISPLAY 'Here are some even numbers:'
-           PERFORM UNTIL VAR-COUNTER < 0
-                DISPLAY VAR-COUNTER
-                SUBTRACT 2 FROM VAR-COUNTER
-           END-PERFORM.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLO.
+000030 AUTHOR. CALVIN HOBBES.
+000040 INSTALLATION. RETAIL BANKING - CUSTOMER SERVICES BATCH.
+000050 DATE-WRITTEN. 2024-02-14.
+000060 DATE-COMPILED.
+000070 
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100* DATE       BY   DESCRIPTION
+000110* ---------- ---- ------------------------------------------------
+000120* 2024-02-14 CJH  ORIGINAL VERSION - DISPLAYED A HARDCODED NAME,
+000130*                 AGE AND AN EVEN-NUMBER COUNTDOWN.
+000140* 2026-08-09 CJH  ADDED A SELECT/FD FOR THE CUSTOMER-MASTER FILE
+000150*                 AND A READ...AT END LOOP AROUND THE EXISTING
+000160*                 DISPLAY LOGIC.  MOVED THE CUSTOMER FIELDS INTO
+000170*                 THE SHARED CUSTREC COPYBOOK.  ADDED AN AGE/
+000180*                 WEIGHT EDIT AND A PRINTED EXCEPTION REPORT FOR
+000190*                 RECORDS THAT FAIL IT.  DROVE THE RECORD-COUNT
+000200*                 AND WEIGHT CONTROL TOTALS OFF VAR-ACCUMULATOR.
+000210*                 REPLACED THE CONSOLE DISPLAY LINES WITH A
+000220*                 PAGINATED PRINT FILE CARRYING PAGE HEADERS,
+000230*                 FOOTERS AND THE CONTROL-TOTAL SUMMARY.  TURNED
+000240*                 THE OLD EVEN-NUMBER COUNTDOWN INTO A REAL PER-
+000250*                 CUSTOMER PAYMENT/STATEMENT-CYCLE DUE-DATE
+000260*                 SCHEDULE, DRIVEN BY CUST-CYCLE-COUNT AND
+000270*                 CUST-CYCLE-INTERVAL ON THE CUSTOMER RECORD.
+000280*                 ADDED CHECKPOINT/RESTART ON THE CUSTOMER-MASTER
+000290*                 PROCESSING LOOP SO A RUN THAT ABENDS PARTWAY
+000300*                 THROUGH CAN BE RESTARTED WITHOUT REPROCESSING
+000310*                 CUSTOMERS ALREADY HANDLED.  MOVED THE AGE EDIT
+000320*                 THRESHOLDS, RUN DATE AND DEFAULT PAYMENT-CYCLE
+000330*                 COUNT/INTERVAL OUT TO A PARAMETER CARD READ AT
+000340*                 THE START OF THE RUN, SO OPERATIONS CAN CHANGE
+000350*                 THEM WITHOUT A RECOMPILE.  ADDED A TIMESTAMPED
+000360*                 CUSTOMER AUDIT-TRAIL FILE, WRITTEN FOR EVERY
+000370*                 CUSTOMER-MASTER RECORD READ, PASS OR FAIL.
+000380*                 ADDED A FIXED-FORMAT EXTRACT FILE FOR THE
+000390*                 DOWNSTREAM INTEREST/STATEMENT JOB, WITH A
+000400*                 TRAILER RECORD CARRYING THE RUN CONTROL TOTALS.
+000401* 2026-08-09 CJH  CORRECTED THE CUSTOMER-MASTER RECORD LENGTH TO
+000402*                 MATCH CUSTREC.  A CHECKPOINT IS NOW HONOURED ON
+000403*                 RESTART ONLY WHEN ITS RUN DATE MATCHES TODAY'S,
+000404*                 AND THE READ/PROCESSED COUNTERS ARE RESEEDED
+000405*                 FROM IT SO A LATER RESTART DOES NOT REPROCESS
+000406*                 CUSTOMERS.  THE REPORT, EXCEPTION, AUDIT-TRAIL
+000407*                 AND EXTRACT FILES NOW ABORT THE RUN IF THEY
+000408*                 FAIL TO OPEN.  A PARAMETER CARD WITH NON-
+000409*                 NUMERIC FIELDS NOW FALLS BACK TO SHOP DEFAULTS
+000410*                 THE SAME AS A MISSING CARD.  THE EXTRACT
+000411*                 TRAILER RECORD IS NOW CLEARED BEFORE IT IS
+000412*                 BUILT SO NO PRIOR CUSTOMER'S DATA LEAKS INTO
+000413*                 ITS FILLER.
+000414* 2026-08-09 CJH  THE CUSTOMER-MASTER FILE NOW ABORTS THE RUN IF
+000415*                 IT FAILS TO OPEN INSTEAD OF LOOPING FOREVER ON
+000416*                 A MISSING FILE.  A RESTART NOW REOPENS THE
+000417*                 REPORT, EXCEPTION, AUDIT-TRAIL AND EXTRACT
+000418*                 FILES EXTEND RATHER THAN OUTPUT, AND RESEEDS
+000419*                 THE PROCESSED/REJECTED COUNTS AND THE WEIGHT
+000420*                 ACCUMULATOR FROM THE CHECKPOINT SO THE CARRIED-
+000421*                 FORWARD CONTROL TOTALS MATCH WHAT IS ACTUALLY
+000422*                 SITTING IN THOSE FILES.  THE EXTRACT DETAIL
+000423*                 RECORD IS NOW CLEARED BEFORE IT IS BUILT, THE
+000424*                 SAME AS ITS TRAILER.  CUST-WEIGHT IS NOW SIGNED
+000425*                 SO A NEGATIVE WEIGHT IS BOTH STORABLE AND
+000426*                 ACTUALLY CAUGHT BY THE EDIT, NOT JUST A ZERO
+000427*                 ONE.  THE CONTROL-TOTAL DISPLAY FIELDS WERE
+000428*                 WIDENED TO MATCH THEIR 7-DIGIT SOURCE FIELDS.
+000429* 2026-08-09 CJH  THE RUN DATE AND SCHEDULE DUE DATE ARE NOW
+000430*                 MOVED INTO THEIR EDITED REPORT FIELDS THROUGH
+000431*                 AN ELEMENTARY NUMERIC REDEFINITION INSTEAD OF
+000432*                 DIRECTLY FROM THE GROUP ITEM, SO THE SLASHES
+000433*                 IN RUN DATE: AND DUE DATE: ACTUALLY PRINT.  THE
+000434*                 AUDIT-TRAIL RECORD IS NOW CLEARED BEFORE IT IS
+000435*                 BUILT, THE SAME AS THE EXTRACT RECORD, SO ITS
+000436*                 FILLER NO LONGER COMES OUT AS BINARY ZEROS.
+000437*----------------------------------------------------------------
+000420 
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SPECIAL-NAMES.
+000460     C01 IS TOP-OF-PAGE.
+000470 
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMSTR
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS VAR-CUSTMSTR-STATUS.
+000530 
+000540     SELECT CUSTOMER-REPORT-FILE ASSIGN TO RPTFILE
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS VAR-RPTFILE-STATUS.
+000570 
+000580     SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCPRPT
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS VAR-EXCPRPT-STATUS.
+000610 
+000620     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS VAR-CKPTFILE-STATUS.
+000650 
+000660     SELECT PARAMETER-CARD-FILE ASSIGN TO PARMCARD
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS VAR-PARMCARD-STATUS.
+000690 
+000700     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDITFIL
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS VAR-AUDITFIL-STATUS.
+000730 
+000740     SELECT EXTRACT-FILE ASSIGN TO EXTRFILE
+000750         ORGANIZATION IS SEQUENTIAL
+000760         FILE STATUS IS VAR-EXTRFILE-STATUS.
+000770 
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 
+000810*CUSTOMER-MASTER - ONE INBOUND RECORD PER CUSTOMER FOR THE RUN.
+000820*THE FD RECORD IS A PLAIN BUFFER - THE READ...INTO BELOW MOVES
+000830*EACH RECORD INTO THE CUSTREC WORKING-STORAGE COPY SO THE FIELD
+000840*LAYOUT ITSELF ONLY EXISTS ONCE, IN THE COPYBOOK.
+000850 FD  CUSTOMER-MASTER-FILE
+000860     RECORD CONTAINS 53 CHARACTERS
+000870     LABEL RECORDS ARE STANDARD.
+000880 01  CUSTOMER-MASTER-RECORD             PIC X(53).
+000890 
+000900*CUSTOMER-REPORT - PAGINATED CUSTOMER LISTING AND PAYMENT-CYCLE
+000910*SCHEDULE.
+000920 FD  CUSTOMER-REPORT-FILE
+000930     RECORD CONTAINS 132 CHARACTERS
+000940     LABEL RECORDS ARE STANDARD.
+000950 01  CUSTOMER-REPORT-LINE           PIC X(132).
+000960 
+000970*EXCEPTION-REPORT - AGE/WEIGHT EDIT FAILURES.
+000980 FD  EXCEPTION-REPORT-FILE
+000990     RECORD CONTAINS 80 CHARACTERS
+001000     LABEL RECORDS ARE STANDARD.
+001010 01  EXCEPTION-REPORT-LINE          PIC X(80).
+001020 
+001030*CHECKPOINT FILE - LAST RECORD COUNT SUCCESSFULLY PROCESSED.
+001040 FD  CHECKPOINT-FILE
+001050     RECORD CONTAINS 80 CHARACTERS
+001060     LABEL RECORDS ARE STANDARD.
+001070 01  CHECKPOINT-FILE-RECORD         PIC X(80).
+001080 
+001090*PARAMETER CARD - ONE 80-BYTE CARD IMAGE READ AT THE START OF
+001100*THE RUN.
+001110 FD  PARAMETER-CARD-FILE
+001120     RECORD CONTAINS 80 CHARACTERS
+001130     LABEL RECORDS ARE STANDARD.
+001140 01  PARAMETER-CARD-IMAGE           PIC X(80).
+001150 
+001160*AUDIT-TRAIL FILE - ONE RECORD PER CUSTOMER TOUCHED BY THE
+001170*RUN.
+001180 FD  AUDIT-TRAIL-FILE
+001190     RECORD CONTAINS 80 CHARACTERS
+001200     LABEL RECORDS ARE STANDARD.
+001210 01  AUDIT-TRAIL-OUTPUT-RECORD      PIC X(80).
+001220 
+001230*EXTRACT FILE - HANDED TO THE DOWNSTREAM INTEREST/STATEMENT
+001240*JOB.
+001250 FD  EXTRACT-FILE
+001260     RECORD CONTAINS 80 CHARACTERS
+001270     LABEL RECORDS ARE STANDARD.
+001280 01  EXTRACT-OUTPUT-RECORD          PIC X(80).
+001290 
+001300 WORKING-STORAGE SECTION.
+001310 
+001320*----------------------------------------------------------------
+001330* CUSTOMER RECORD WORKING COPY
+001340*----------------------------------------------------------------
+001350 COPY CUSTREC.
+001360 
+001370*----------------------------------------------------------------
+001380* CHECKPOINT RECORD WORKING COPY
+001390*----------------------------------------------------------------
+001400 COPY CKPTREC.
+001410 
+001420*----------------------------------------------------------------
+001430* PARAMETER CARD WORKING COPY
+001440*----------------------------------------------------------------
+001450 COPY PARMCARD.
+001460 
+001470*----------------------------------------------------------------
+001480* AUDIT RECORD WORKING COPY
+001490*----------------------------------------------------------------
+001500 COPY AUDITREC.
+001510 
+001520*----------------------------------------------------------------
+001530* EXTRACT RECORD WORKING COPY
+001540*----------------------------------------------------------------
+001550 COPY EXTRREC.
+001560 
+001570*----------------------------------------------------------------
+001580* ORIGINAL PROGRAM CONSTANT - VAR-ACCUMULATOR DRIVES THE
+001590* CONTROL-TOTAL SUMMARY.
+001600*----------------------------------------------------------------
+001610 01  VAR-ACCUMULATOR            PIC 9(07)V99 VALUE 0.
+001620 
+001630 01  VAR-CUSTMSTR-STATUS       PIC X(02) VALUE '00'.
+001635     88  VAR-CUSTMSTR-OK                  VALUE '00'.
+001640     88  VAR-CUSTMSTR-EOF               VALUE '10'.
+001650 01  VAR-RPTFILE-STATUS        PIC X(02) VALUE '00'.
+001655     88  VAR-RPTFILE-OK                   VALUE '00'.
+001660 01  VAR-EXCPRPT-STATUS        PIC X(02) VALUE '00'.
+001665     88  VAR-EXCPRPT-OK                   VALUE '00'.
+001670 01  VAR-CKPTFILE-STATUS       PIC X(02) VALUE '00'.
+001680     88  VAR-CKPTFILE-OK                 VALUE '00'.
+001690 01  VAR-PARMCARD-STATUS       PIC X(02) VALUE '00'.
+001700     88  VAR-PARMCARD-OK                 VALUE '00'.
+001710 01  VAR-AUDITFIL-STATUS       PIC X(02) VALUE '00'.
+001715     88  VAR-AUDITFIL-OK                  VALUE '00'.
+001720 01  VAR-EXTRFILE-STATUS       PIC X(02) VALUE '00'.
+001725     88  VAR-EXTRFILE-OK                  VALUE '00'.
+001730 
+001740 01  VAR-EDIT-SWITCH            PIC X(01) VALUE 'Y'.
+001750     88  VAR-RECORD-PASSED-EDIT           VALUE 'Y'.
+001760     88  VAR-RECORD-FAILED-EDIT           VALUE 'N'.
+001770 01  VAR-RESTART-SWITCH         PIC X(01) VALUE 'N'.
+001780     88  VAR-THIS-IS-A-RESTART-RUN        VALUE 'Y'.
+001790 
+001800*----------------------------------------------------------------
+001810* CONTROL TOTALS AND RUN COUNTERS
+001820*----------------------------------------------------------------
+001830 01  VAR-RECORDS-READ-COUNT      PIC 9(07) COMP VALUE 0.
+001840 01  VAR-RECORDS-PROCESSED-COUNT PIC 9(07) COMP VALUE 0.
+001850 01  VAR-RECORDS-REJECTED-COUNT  PIC 9(07) COMP VALUE 0.
+001860 
+001870*----------------------------------------------------------------
+001880* CHECKPOINT/RESTART WORKING FIELDS
+001890*----------------------------------------------------------------
+001900 01  VAR-CKPT-INTERVAL          PIC 9(04) COMP VALUE 100.
+001910 01  VAR-CKPT-QUOTIENT         PIC 9(07) COMP VALUE 0.
+001920 01  VAR-CKPT-REMAINDER        PIC 9(04) COMP VALUE 0.
+001930 01  VAR-SKIP-COUNT            PIC 9(07) COMP VALUE 0.
+001940 
+001950*----------------------------------------------------------------
+001960* REPORT PAGINATION FIELDS
+001970*----------------------------------------------------------------
+001980 01  VAR-PAGE-NUMBER            PIC 9(04) COMP VALUE 0.
+001990 01  VAR-LINE-COUNT             PIC 9(03) COMP VALUE 99.
+002000 01  VAR-LINES-PER-PAGE         PIC 9(03) COMP VALUE 50.
+002010 
+002020*----------------------------------------------------------------
+002030* SYSTEM DATE/TIME - FALLBACK RUN DATE WHEN THE PARAMETER CARD
+002040* DOES NOT SUPPLY ONE, AND THE AUDIT-TRAIL TIMESTAMP.
+002050*----------------------------------------------------------------
+002060 01  VAR-SYSTEM-DATE            PIC 9(08) VALUE 0.
+002070 01  VAR-SYSTEM-TIME            PIC 9(08) VALUE 0.
+002080 
+002090*----------------------------------------------------------------
+002100* PAYMENT-CYCLE SCHEDULE WORKING FIELDS.  CUST-CYCLE-COUNT AND
+002110* CUST-CYCLE-INTERVAL ON THE CUSTOMER RECORD ARE THE NORMAL
+002120* SOURCE; A CUSTOMER WITH THOSE FIELDS LEFT AT ZERO GETS THE
+002130* PARAMETER CARDS DEFAULT COUNT/INTERVAL INSTEAD.
+002140*----------------------------------------------------------------
+002150 01  VAR-CYCLE-COUNT-TO-USE     PIC 9(02) COMP VALUE 0.
+002160 01  VAR-CYCLE-INTERVAL-TO-USE  PIC 9(02) COMP VALUE 0.
+002170 01  VAR-INSTALLMENT-NUM        PIC 9(02) COMP VALUE 0.
+002180 01  VAR-TOTAL-MONTHS           PIC 9(04) COMP VALUE 0.
+002190 01  VAR-YEAR-OFFSET            PIC 9(02) COMP VALUE 0.
+002200 01  VAR-DUE-MM-ZERO-REL        PIC 9(02) COMP VALUE 0.
+002210 01  VAR-DUE-DATE.
+002220     05  VAR-DUE-YYYY               PIC 9(04).
+002230     05  VAR-DUE-MM                 PIC 9(02).
+002240     05  VAR-DUE-DD                 PIC 9(02).
+002241 01  VAR-DUE-DATE-NUM           REDEFINES VAR-DUE-DATE
+002242                                    PIC 9(08).
+002250 
+002260*----------------------------------------------------------------
+002270* REPORT LINE WORKING AREAS
+002280*----------------------------------------------------------------
+002290 01  VAR-HEADING-LINE-1.
+002300     05  FILLER                     PIC X(01) VALUE SPACE.
+002310     05  FILLER                     PIC X(20) VALUE
+002320             'CUSTOMER MASTER RUN '.
+002330     05  FILLER                     PIC X(10) VALUE 'RUN DATE: '.
+002340     05  HDR-RUN-DATE               PIC 9999/99/99.
+002350     05  FILLER                     PIC X(10) VALUE SPACE.
+002360     05  FILLER                     PIC X(06) VALUE 'PAGE: '.
+002370     05  HDR-PAGE-NUMBER            PIC ZZZ9.
+002380 01  VAR-HEADING-LINE-2.
+002390     05  FILLER                     PIC X(01) VALUE SPACE.
+002400     05  FILLER                     PIC X(30) VALUE
+002410             'CUST-ID   CUSTOMER NAME   AGE'.
+002420 01  VAR-FOOTER-LINE.
+002430     05  FILLER                     PIC X(01) VALUE SPACE.
+002440     05  FILLER                PIC X(12) VALUE 'END OF PAGE '.
+002450     05  FTR-PAGE-NUMBER            PIC ZZZ9.
+002460 01  VAR-DETAIL-LINE.
+002470     05  FILLER                     PIC X(01) VALUE SPACE.
+002480     05  DTL-CUST-ID                PIC X(09).
+002490     05  FILLER                     PIC X(01) VALUE SPACE.
+002500     05  DTL-CUST-NAME              PIC X(20).
+002510     05  FILLER                     PIC X(01) VALUE SPACE.
+002520     05  DTL-CUST-AGE               PIC ZZ9.
+002530 01  VAR-SCHEDULE-LINE.
+002540     05  FILLER                     PIC X(03) VALUE SPACE.
+002550     05  FILLER                     PIC X(12) VALUE
+002560             'INSTALLMENT '.
+002570     05  SCH-INSTALLMENT-NUM        PIC Z9.
+002580     05  FILLER                     PIC X(11) VALUE
+002590             ' DUE DATE: '.
+002600     05  SCH-DUE-DATE               PIC 9999/99/99.
+002610 01  VAR-TOTALS-LINE.
+002620     05  FILLER                     PIC X(01) VALUE SPACE.
+002630     05  FILLER                     PIC X(22) VALUE
+002640             '*** CONTROL TOTALS ***'.
+002650 01  VAR-TOTALS-LINE-2.
+002660     05  FILLER                     PIC X(01) VALUE SPACE.
+002670     05  FILLER            PIC X(20) VALUE 'RECORDS READ .... '.
+002680     05  TOT-RECORDS-READ           PIC ZZ,ZZZ,ZZ9.
+002690 01  VAR-TOTALS-LINE-3.
+002700     05  FILLER                     PIC X(01) VALUE SPACE.
+002710     05  FILLER            PIC X(20) VALUE 'RECORDS PROCESSED  '.
+002720     05  TOT-RECORDS-PROCESSED      PIC ZZ,ZZZ,ZZ9.
+002730 01  VAR-TOTALS-LINE-4.
+002740     05  FILLER                     PIC X(01) VALUE SPACE.
+002750     05  FILLER            PIC X(20) VALUE 'RECORDS REJECTED   '.
+002760     05  TOT-RECORDS-REJECTED       PIC ZZ,ZZZ,ZZ9.
+002770 01  VAR-TOTALS-LINE-5.
+002780     05  FILLER                     PIC X(01) VALUE SPACE.
+002790     05  FILLER            PIC X(20) VALUE 'TOTAL WEIGHT ....  '.
+002800     05  TOT-TOTAL-WEIGHT           PIC ZZ,ZZZ,ZZ9.99.
+002810 
+002820 01  VAR-EXCEPTION-LINE.
+002830     05  FILLER                     PIC X(01) VALUE SPACE.
+002840     05  EXC-CUST-ID                PIC X(09).
+002850     05  FILLER                     PIC X(01) VALUE SPACE.
+002860     05  EXC-CUST-AGE               PIC ZZ9.
+002870     05  FILLER                     PIC X(01) VALUE SPACE.
+002880     05  EXC-CUST-WEIGHT            PIC -ZZ,ZZ9.99.
+002890     05  FILLER                     PIC X(02) VALUE SPACE.
+002900     05  EXC-REASON                 PIC X(30).
+002910 
+002920 PROCEDURE DIVISION.
+002930 
+002940*----------------------------------------------------------------
+002950* 0000-MAINLINE
+002960* CONTROLS THE OVERALL FLOW OF THE RUN.
+002970*----------------------------------------------------------------
+002980 0000-MAINLINE.
+002990     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003000     PERFORM 2000-PROCESS-CUSTOMERS THRU 2000-EXIT
+003010         UNTIL VAR-CUSTMSTR-EOF.
+003020     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003030     STOP RUN.
+003040 
+003050*----------------------------------------------------------------
+003060* 1000-INITIALIZE
+003070* OPENS ALL FILES, READS THE PARAMETER CARD AND THE CHECKPOINT
+003080* FILE, REPOSITIONS THE CUSTOMER-MASTER FILE ON A RESTART RUN,
+003090* AND PRINTS THE FIRST PAGE HEADING.
+003100*----------------------------------------------------------------
+003110 1000-INITIALIZE.
+003111     OPEN INPUT  CUSTOMER-MASTER-FILE.
+003112     IF NOT VAR-CUSTMSTR-OK
+003113         DISPLAY 'HELLO - UNABLE TO OPEN CUSTOMER-MASTER-FILE, '
+003114             'STATUS = ' VAR-CUSTMSTR-STATUS
+003115         STOP RUN
+003116     END-IF.
+003120     PERFORM 1200-READ-PARAMETER-CARD THRU 1200-EXIT.
+003125     PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT.
+003130*    ON A RESTART, THE REPORT/EXCEPTION/AUDIT/EXTRACT FILES ARE
+003131*    EXTENDED RATHER THAN REOPENED OUTPUT, SO THE RECORDS THIS
+003132*    RUN ADDS SIT ALONGSIDE THE ONES THE ABENDED RUN ALREADY
+003133*    WROTE INSTEAD OF REPLACING THEM.
+003135     IF VAR-THIS-IS-A-RESTART-RUN
+003136         OPEN EXTEND CUSTOMER-REPORT-FILE
+003137     ELSE
+003138         OPEN OUTPUT CUSTOMER-REPORT-FILE
+003139     END-IF.
+003140     IF NOT VAR-RPTFILE-OK
+003141         DISPLAY 'HELLO - UNABLE TO OPEN CUSTOMER-REPORT-FILE, '
+003142             'STATUS = ' VAR-RPTFILE-STATUS
+003143         STOP RUN
+003144     END-IF.
+003145     IF VAR-THIS-IS-A-RESTART-RUN
+003146         OPEN EXTEND EXCEPTION-REPORT-FILE
+003147     ELSE
+003148         OPEN OUTPUT EXCEPTION-REPORT-FILE
+003149     END-IF.
+003150     IF NOT VAR-EXCPRPT-OK
+003151         DISPLAY 'HELLO - UNABLE TO OPEN EXCEPTION-REPORT-FILE, '
+003152             'STATUS = ' VAR-EXCPRPT-STATUS
+003153         STOP RUN
+003154     END-IF.
+003155     IF VAR-THIS-IS-A-RESTART-RUN
+003156         OPEN EXTEND AUDIT-TRAIL-FILE
+003157     ELSE
+003158         OPEN OUTPUT AUDIT-TRAIL-FILE
+003159     END-IF.
+003160     IF NOT VAR-AUDITFIL-OK
+003161         DISPLAY 'HELLO - UNABLE TO OPEN AUDIT-TRAIL-FILE, '
+003162             'STATUS = ' VAR-AUDITFIL-STATUS
+003163         STOP RUN
+003164     END-IF.
+003165     IF VAR-THIS-IS-A-RESTART-RUN
+003166         OPEN EXTEND EXTRACT-FILE
+003167     ELSE
+003168         OPEN OUTPUT EXTRACT-FILE
+003169     END-IF.
+003170     IF NOT VAR-EXTRFILE-OK
+003171         DISPLAY 'HELLO - UNABLE TO OPEN EXTRACT-FILE, '
+003172             'STATUS = ' VAR-EXTRFILE-STATUS
+003173         STOP RUN
+003174     END-IF.
+003180     PERFORM 8100-READ-CUSTOMER-MASTER THRU 8100-EXIT.
+003190     IF VAR-THIS-IS-A-RESTART-RUN
+003191         PERFORM 1400-SKIP-TO-RESTART-POINT THRU 1400-EXIT
+003192         MOVE CKPT-LAST-COUNT TO VAR-RECORDS-READ-COUNT
+003193         MOVE CKPT-PROCESSED-COUNT TO VAR-RECORDS-PROCESSED-COUNT
+003194         MOVE CKPT-REJECTED-COUNT TO VAR-RECORDS-REJECTED-COUNT
+003195         MOVE CKPT-TOTAL-WEIGHT TO VAR-ACCUMULATOR
+003196     END-IF.
+003200     PERFORM 1500-WRITE-REPORT-HEADINGS THRU 1500-EXIT.
+003240 1000-EXIT.
+003250     EXIT.
+003260 
+003270*----------------------------------------------------------------
+003280* 1200-READ-PARAMETER-CARD
+003290* THE MINIMUM/MAXIMUM QUALIFYING AGE, THE RUN DATE AND THE
+003300* DEFAULT PAYMENT-CYCLE COUNT/INTERVAL ARE ALL SUPPLIED HERE
+003310* SO OPERATIONS CAN CHANGE THEM WITHOUT A RECOMPILE.  IF THE
+003320* CARD IS MISSING OR SHORT, OR ITS NUMERIC FIELDS ARE NOT
+003321* ACTUALLY NUMERIC, SENSIBLE SHOP DEFAULTS ARE USED AND THE
+003322* CURRENT SYSTEM DATE STANDS IN FOR THE RUN DATE.
+003340*----------------------------------------------------------------
+003350 1200-READ-PARAMETER-CARD.
+003360     OPEN INPUT PARAMETER-CARD-FILE.
+003370     READ PARAMETER-CARD-FILE INTO PARAMETER-CARD
+003380         AT END
+003390             MOVE '10' TO VAR-PARMCARD-STATUS
+003400     END-READ.
+003410     CLOSE PARAMETER-CARD-FILE.
+003420     IF VAR-PARMCARD-OK
+003421             AND PARM-RUN-YYYY NUMERIC
+003422             AND PARM-RUN-MM NUMERIC
+003423             AND PARM-RUN-DD NUMERIC
+003424             AND PARM-MIN-AGE NUMERIC
+003425             AND PARM-MAX-AGE NUMERIC
+003426             AND PARM-DFLT-CYCLE-COUNT NUMERIC
+003427             AND PARM-DFLT-CYCLE-INTERVAL NUMERIC
+003430         NEXT SENTENCE
+003440     ELSE
+003450         ACCEPT VAR-SYSTEM-DATE FROM DATE YYYYMMDD
+003460         MOVE VAR-SYSTEM-DATE(1:4) TO PARM-RUN-YYYY
+003470         MOVE VAR-SYSTEM-DATE(5:2) TO PARM-RUN-MM
+003480         MOVE VAR-SYSTEM-DATE(7:2) TO PARM-RUN-DD
+003490         MOVE 18 TO PARM-MIN-AGE
+003500         MOVE 120 TO PARM-MAX-AGE
+003510         MOVE 12 TO PARM-DFLT-CYCLE-COUNT
+003520         MOVE 1 TO PARM-DFLT-CYCLE-INTERVAL
+003530     END-IF.
+003540 1200-EXIT.
+003550     EXIT.
+003560 
+003570*----------------------------------------------------------------
+003580* 1300-READ-CHECKPOINT
+003590* A CHECKPOINT FILE LEFT BEHIND BY AN EARLIER ABENDED RUN
+003600* CARRIES THE COUNT OF RECORDS ALREADY PROCESSED.  A CLEAN
+003610* CHECKPOINT FILE (COUNT OF ZERO, OR NO FILE AT ALL) MEANS THIS
+003620* IS A NORMAL, FROM-THE-TOP RUN.
+003630* A CHECKPOINT LEFT OVER FROM A DIFFERENT RUN DATE (OPERATIONS
+003635* FORGOT TO CLEAR IT, OR THE JOB WAS KILLED BEFORE THE CHECKPOINT
+003636* COULD BE RESET) IS TREATED AS STALE AND IGNORED, SINCE IT DOES
+003637* NOT CORRESPOND TO TODAY'S CUSTOMER-MASTER FILE.
+003638*----------------------------------------------------------------
+003640 1300-READ-CHECKPOINT.
+003650     MOVE 0 TO VAR-SKIP-COUNT.
+003660     OPEN INPUT CHECKPOINT-FILE.
+003670     IF VAR-CKPTFILE-OK
+003680         READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+003690             AT END
+003700                 MOVE '10' TO VAR-CKPTFILE-STATUS
+003710         END-READ
+003720     END-IF.
+003730     CLOSE CHECKPOINT-FILE.
+003740     IF VAR-CKPTFILE-OK AND CKPT-LAST-COUNT > 0
+003741             AND CKPT-RUN-DATE = PARM-RUN-DATE
+003750         MOVE CKPT-LAST-COUNT TO VAR-SKIP-COUNT
+003760         SET VAR-THIS-IS-A-RESTART-RUN TO TRUE
+003770     END-IF.
+003780 1300-EXIT.
+003790     EXIT.
+003800 
+003810*----------------------------------------------------------------
+003820* 1400-SKIP-TO-RESTART-POINT
+003830* ON A RESTART RUN, RE-READS AND DISCARDS THE CUSTOMER-MASTER
+003840* RECORDS THAT WERE ALREADY PROCESSED BEFORE THE PRIOR RUN
+003850* ABENDED, SO PROCESSING PICKS UP WHERE IT LEFT OFF.
+003860*----------------------------------------------------------------
+003870 1400-SKIP-TO-RESTART-POINT.
+003880     PERFORM 1410-SKIP-ONE-RECORD THRU 1410-EXIT
+003890         UNTIL VAR-SKIP-COUNT = 0
+003900         OR VAR-CUSTMSTR-EOF.
+003910 1400-EXIT.
+003920     EXIT.
+003930 
+003940 1410-SKIP-ONE-RECORD.
+003950     PERFORM 8100-READ-CUSTOMER-MASTER THRU 8100-EXIT.
+003960     SUBTRACT 1 FROM VAR-SKIP-COUNT.
+003970 1410-EXIT.
+003980     EXIT.
+003990 
+004000*----------------------------------------------------------------
+004010* 1500-WRITE-REPORT-HEADINGS
+004020* PRINTS THE TWO-LINE PAGE HEADING (RUN DATE AND PAGE NUMBER)
+004030* AND RESETS THE LINE COUNTER.
+004040*----------------------------------------------------------------
+004050 1500-WRITE-REPORT-HEADINGS.
+004060     ADD 1 TO VAR-PAGE-NUMBER.
+004070     MOVE PARM-RUN-DATE-NUM TO HDR-RUN-DATE.
+004080     MOVE VAR-PAGE-NUMBER TO HDR-PAGE-NUMBER.
+004090     WRITE CUSTOMER-REPORT-LINE FROM VAR-HEADING-LINE-1
+004100         AFTER ADVANCING PAGE.
+004110     WRITE CUSTOMER-REPORT-LINE FROM VAR-HEADING-LINE-2
+004120         AFTER ADVANCING 1 LINE.
+004130     MOVE 2 TO VAR-LINE-COUNT.
+004140 1500-EXIT.
+004150     EXIT.
+004160 
+004170*----------------------------------------------------------------
+004180* 2000-PROCESS-CUSTOMERS
+004190* ONE PASS PER CUSTOMER-MASTER RECORD.  WRITES THE AUDIT-TRAIL
+004200* RECORD FOR EVERY CUSTOMER TOUCHED, AND ONLY CARRIES A RECORD
+004210* THROUGH TO THE LISTING AND SCHEDULE WHEN IT PASSES THE AGE/
+004220* WEIGHT EDIT; A RECORD THAT FAILS EDIT GOES TO THE EXCEPTION
+004230* REPORT INSTEAD.
+004240*----------------------------------------------------------------
+004250 2000-PROCESS-CUSTOMERS.
+004260     ADD 1 TO VAR-RECORDS-READ-COUNT.
+004270     PERFORM 2100-EDIT-CUSTOMER-RECORD THRU 2100-EXIT.
+004280     PERFORM 2600-WRITE-AUDIT-RECORD THRU 2600-EXIT.
+004290     IF VAR-RECORD-PASSED-EDIT
+004300         PERFORM 2200-ACCUMULATE-CONTROL-TOTALS THRU 2200-EXIT
+004310         PERFORM 2300-CHECK-FOR-PAGE-BREAK THRU 2300-EXIT
+004320         PERFORM 2400-WRITE-CUSTOMER-LISTING-LINE THRU 2400-EXIT
+004330         PERFORM 2500-BUILD-PAYMENT-SCHEDULE THRU 2500-EXIT
+004340         PERFORM 2700-WRITE-EXTRACT-RECORD THRU 2700-EXIT
+004350     ELSE
+004360         PERFORM 2150-WRITE-EXCEPTION-LINE THRU 2150-EXIT
+004370         ADD 1 TO VAR-RECORDS-REJECTED-COUNT
+004380     END-IF.
+004390     PERFORM 2800-TAKE-CHECKPOINT THRU 2800-EXIT.
+004400     PERFORM 8100-READ-CUSTOMER-MASTER THRU 8100-EXIT.
+004410 2000-EXIT.
+004420     EXIT.
+004430 
+004440*----------------------------------------------------------------
+004450* 2100-EDIT-CUSTOMER-RECORD
+004460* RANGE-CHECKS AGE AGAINST THE SHOP MIN/MAX AND REJECTS A
+004470* NEGATIVE OR ZERO WEIGHT.
+004480*----------------------------------------------------------------
+004490 2100-EDIT-CUSTOMER-RECORD.
+004500     SET VAR-RECORD-PASSED-EDIT TO TRUE.
+004510     MOVE SPACE TO EXC-REASON.
+004520     IF CUST-AGE < PARM-MIN-AGE OR CUST-AGE > PARM-MAX-AGE
+004530         SET VAR-RECORD-FAILED-EDIT TO TRUE
+004540         MOVE 'AGE OUT OF RANGE' TO EXC-REASON
+004550     END-IF.
+004560     IF CUST-WEIGHT NOT > ZERO
+004570         SET VAR-RECORD-FAILED-EDIT TO TRUE
+004580         IF EXC-REASON = SPACE
+004590             MOVE 'INVALID WEIGHT' TO EXC-REASON
+004600         ELSE
+004610             MOVE 'AGE AND WEIGHT INVALID' TO EXC-REASON
+004620         END-IF
+004630     END-IF.
+004640 2100-EXIT.
+004650     EXIT.
+004660 
+004670*----------------------------------------------------------------
+004680* 2150-WRITE-EXCEPTION-LINE
+004690*----------------------------------------------------------------
+004700 2150-WRITE-EXCEPTION-LINE.
+004710     MOVE CUST-ID TO EXC-CUST-ID.
+004720     MOVE CUST-AGE TO EXC-CUST-AGE.
+004730     MOVE CUST-WEIGHT TO EXC-CUST-WEIGHT.
+004740     WRITE EXCEPTION-REPORT-LINE FROM VAR-EXCEPTION-LINE
+004750         AFTER ADVANCING 1 LINE.
+004760 2150-EXIT.
+004770     EXIT.
+004780 
+004790*----------------------------------------------------------------
+004800* 2200-ACCUMULATE-CONTROL-TOTALS
+004810*----------------------------------------------------------------
+004820 2200-ACCUMULATE-CONTROL-TOTALS.
+004830     ADD 1 TO VAR-RECORDS-PROCESSED-COUNT.
+004840     ADD CUST-WEIGHT TO VAR-ACCUMULATOR.
+004850 2200-EXIT.
+004860     EXIT.
+004870 
+004880*----------------------------------------------------------------
+004890* 2300-CHECK-FOR-PAGE-BREAK
+004900* STARTS A NEW REPORT PAGE ONCE THE CURRENT PAGE IS FULL.
+004910*----------------------------------------------------------------
+004920 2300-CHECK-FOR-PAGE-BREAK.
+004930     IF VAR-LINE-COUNT >= VAR-LINES-PER-PAGE
+004940         PERFORM 2310-WRITE-PAGE-FOOTER THRU 2310-EXIT
+004950         PERFORM 1500-WRITE-REPORT-HEADINGS THRU 1500-EXIT
+004960     END-IF.
+004970 2300-EXIT.
+004980     EXIT.
+004990 
+005000 2310-WRITE-PAGE-FOOTER.
+005010     MOVE VAR-PAGE-NUMBER TO FTR-PAGE-NUMBER.
+005020     WRITE CUSTOMER-REPORT-LINE FROM VAR-FOOTER-LINE
+005030         AFTER ADVANCING 1 LINE.
+005040 2310-EXIT.
+005050     EXIT.
+005060 
+005070*----------------------------------------------------------------
+005080* 2400-WRITE-CUSTOMER-LISTING-LINE
+005090*----------------------------------------------------------------
+005100 2400-WRITE-CUSTOMER-LISTING-LINE.
+005110     MOVE CUST-ID TO DTL-CUST-ID.
+005120     MOVE CUST-NAME TO DTL-CUST-NAME.
+005130     MOVE CUST-AGE TO DTL-CUST-AGE.
+005140     WRITE CUSTOMER-REPORT-LINE FROM VAR-DETAIL-LINE
+005150         AFTER ADVANCING 1 LINE.
+005160     ADD 1 TO VAR-LINE-COUNT.
+005170 2400-EXIT.
+005180     EXIT.
+005190 
+005200*----------------------------------------------------------------
+005210* 2500-BUILD-PAYMENT-SCHEDULE
+005220* PRINTS ONE DUE-DATE LINE PER INSTALLMENT OF THE CUSTOMERS OWN
+005230* PAYMENT/STATEMENT CYCLE.  CUST-CYCLE-COUNT AND CUST-CYCLE-
+005240* INTERVAL COME OFF THE CUSTOMER RECORD; WHEN A CUSTOMER HAS
+005250* NEITHER SET, THE SHOP DEFAULT COUNT/INTERVAL IS USED INSTEAD.
+005260*----------------------------------------------------------------
+005270 2500-BUILD-PAYMENT-SCHEDULE.
+005280     IF CUST-CYCLE-COUNT = ZERO
+005290         MOVE PARM-DFLT-CYCLE-COUNT TO VAR-CYCLE-COUNT-TO-USE
+005300     ELSE
+005310         MOVE CUST-CYCLE-COUNT TO VAR-CYCLE-COUNT-TO-USE
+005320     END-IF.
+005330     IF CUST-CYCLE-INTERVAL = ZERO
+005340         MOVE PARM-DFLT-CYCLE-INTERVAL
+005350             TO VAR-CYCLE-INTERVAL-TO-USE
+005360     ELSE
+005370         MOVE CUST-CYCLE-INTERVAL TO VAR-CYCLE-INTERVAL-TO-USE
+005380     END-IF.
+005390     MOVE 1 TO VAR-INSTALLMENT-NUM.
+005400     PERFORM 2510-WRITE-SCHEDULE-LINE THRU 2510-EXIT
+005410         UNTIL VAR-INSTALLMENT-NUM > VAR-CYCLE-COUNT-TO-USE.
+005420 2500-EXIT.
+005430     EXIT.
+005440 
+005450*----------------------------------------------------------------
+005460* 2510-WRITE-SCHEDULE-LINE
+005470* COMPUTES THE DUE DATE FOR ONE INSTALLMENT BY ADDING WHOLE
+005480* CYCLE-INTERVAL MONTHS TO THE RUN DATE AND LETTING THE YEAR
+005490* ROLL OVER AS NEEDED - THE SAME WAY A REGULAR MONTHLY
+005500* STATEMENT CYCLE WORKS.
+005510*----------------------------------------------------------------
+005520 2510-WRITE-SCHEDULE-LINE.
+005530     PERFORM 2300-CHECK-FOR-PAGE-BREAK THRU 2300-EXIT.
+005540     COMPUTE VAR-TOTAL-MONTHS = (PARM-RUN-MM - 1) +
+005550         (VAR-CYCLE-INTERVAL-TO-USE * VAR-INSTALLMENT-NUM).
+005560     DIVIDE VAR-TOTAL-MONTHS BY 12 GIVING VAR-YEAR-OFFSET
+005570         REMAINDER VAR-DUE-MM-ZERO-REL.
+005580     ADD 1 TO VAR-DUE-MM-ZERO-REL GIVING VAR-DUE-MM.
+005590     ADD PARM-RUN-YYYY VAR-YEAR-OFFSET GIVING VAR-DUE-YYYY.
+005600     MOVE PARM-RUN-DD TO VAR-DUE-DD.
+005610     MOVE VAR-INSTALLMENT-NUM TO SCH-INSTALLMENT-NUM.
+005620     MOVE VAR-DUE-DATE-NUM TO SCH-DUE-DATE.
+005630     WRITE CUSTOMER-REPORT-LINE FROM VAR-SCHEDULE-LINE
+005640         AFTER ADVANCING 1 LINE.
+005650     ADD 1 TO VAR-LINE-COUNT.
+005660     ADD 1 TO VAR-INSTALLMENT-NUM.
+005670 2510-EXIT.
+005680     EXIT.
+005690 
+005700*----------------------------------------------------------------
+005710* 2600-WRITE-AUDIT-RECORD
+005720* WRITTEN FOR EVERY CUSTOMER-MASTER RECORD READ, PASS OR FAIL,
+005730* SO THERE IS A TIMESTAMPED TRAIL OF WHAT THE SYSTEM SAW.
+005740*----------------------------------------------------------------
+005750 2600-WRITE-AUDIT-RECORD.
+005755     MOVE SPACES TO AUDIT-RECORD.
+005760     ACCEPT VAR-SYSTEM-TIME FROM TIME.
+005770     MOVE CUST-ID TO AUDIT-CUST-ID.
+005780     MOVE CUST-AGE TO AUDIT-CUST-AGE.
+005790     MOVE CUST-WEIGHT TO AUDIT-CUST-WEIGHT.
+005800     MOVE PARM-RUN-DATE TO AUDIT-RUN-DATE.
+005810     MOVE VAR-SYSTEM-TIME TO AUDIT-RUN-TIME.
+005820     WRITE AUDIT-TRAIL-OUTPUT-RECORD FROM AUDIT-RECORD.
+005830 2600-EXIT.
+005840     EXIT.
+005850 
+005860*----------------------------------------------------------------
+005870* 2700-WRITE-EXTRACT-RECORD
+005880* ONE DETAIL RECORD PER CUSTOMER THAT PASSES EDIT, HANDED TO
+005890* THE DOWNSTREAM INTEREST/STATEMENT JOB.
+005900*----------------------------------------------------------------
+005910 2700-WRITE-EXTRACT-RECORD.
+005915     MOVE SPACES TO EXTRACT-RECORD.
+005920     SET EXTR-DETAIL-REC TO TRUE.
+005930     MOVE CUST-ID TO EXTR-CUST-ID.
+005940     MOVE CUST-NAME TO EXTR-CUST-NAME.
+005950     MOVE CUST-AGE TO EXTR-CUST-AGE.
+005960     MOVE CUST-WEIGHT TO EXTR-CUST-WEIGHT.
+005970     WRITE EXTRACT-OUTPUT-RECORD FROM EXTRACT-RECORD.
+005980 2700-EXIT.
+005990     EXIT.
+006000 
+006010*----------------------------------------------------------------
+006020* 2800-TAKE-CHECKPOINT
+006030* EVERY VAR-CKPT-INTERVAL RECORDS, DROPS THE CURRENT RECORDS-
+006040* READ COUNT TO THE CHECKPOINT FILE SO A RESTART AFTER AN
+006050* ABEND CAN PICK UP CLOSE TO WHERE THIS RUN LEFT OFF.
+006060*----------------------------------------------------------------
+006070 2800-TAKE-CHECKPOINT.
+006080     DIVIDE VAR-RECORDS-READ-COUNT BY VAR-CKPT-INTERVAL
+006090         GIVING VAR-CKPT-QUOTIENT
+006100         REMAINDER VAR-CKPT-REMAINDER.
+006110     IF VAR-CKPT-REMAINDER = 0
+006120         PERFORM 2810-WRITE-CHECKPOINT-RECORD THRU 2810-EXIT
+006130     END-IF.
+006140 2800-EXIT.
+006150     EXIT.
+006160 
+006170 2810-WRITE-CHECKPOINT-RECORD.
+006180     MOVE VAR-RECORDS-READ-COUNT TO CKPT-LAST-COUNT.
+006190     MOVE PARM-RUN-DATE TO CKPT-RUN-DATE.
+006192     MOVE VAR-RECORDS-PROCESSED-COUNT TO CKPT-PROCESSED-COUNT.
+006194     MOVE VAR-RECORDS-REJECTED-COUNT TO CKPT-REJECTED-COUNT.
+006196     MOVE VAR-ACCUMULATOR TO CKPT-TOTAL-WEIGHT.
+006200     OPEN OUTPUT CHECKPOINT-FILE.
+006210     WRITE CHECKPOINT-FILE-RECORD FROM CHECKPOINT-RECORD.
+006220     CLOSE CHECKPOINT-FILE.
+006230 2810-EXIT.
+006240     EXIT.
+006250 
+006260*----------------------------------------------------------------
+006270* 8100-READ-CUSTOMER-MASTER
+006280*----------------------------------------------------------------
+006290 8100-READ-CUSTOMER-MASTER.
+006300     READ CUSTOMER-MASTER-FILE INTO CUSTOMER-RECORD
+006310         AT END
+006320             MOVE '10' TO VAR-CUSTMSTR-STATUS
+006330     END-READ.
+006340 8100-EXIT.
+006350     EXIT.
+006360 
+006370*----------------------------------------------------------------
+006380* 9000-TERMINATE
+006390* PRINTS THE FINAL PAGE FOOTER AND THE CONTROL-TOTAL SUMMARY,
+006400* THEN CLOSES EVERYTHING DOWN.
+006410*----------------------------------------------------------------
+006420 9000-TERMINATE.
+006430     PERFORM 2310-WRITE-PAGE-FOOTER THRU 2310-EXIT.
+006440     WRITE CUSTOMER-REPORT-LINE FROM VAR-TOTALS-LINE
+006450         AFTER ADVANCING 2 LINES.
+006460     MOVE VAR-RECORDS-READ-COUNT TO TOT-RECORDS-READ.
+006470     WRITE CUSTOMER-REPORT-LINE FROM VAR-TOTALS-LINE-2
+006480         AFTER ADVANCING 1 LINE.
+006490     MOVE VAR-RECORDS-PROCESSED-COUNT TO TOT-RECORDS-PROCESSED.
+006500     WRITE CUSTOMER-REPORT-LINE FROM VAR-TOTALS-LINE-3
+006510         AFTER ADVANCING 1 LINE.
+006520     MOVE VAR-RECORDS-REJECTED-COUNT TO TOT-RECORDS-REJECTED.
+006530     WRITE CUSTOMER-REPORT-LINE FROM VAR-TOTALS-LINE-4
+006540         AFTER ADVANCING 1 LINE.
+006550     MOVE VAR-ACCUMULATOR TO TOT-TOTAL-WEIGHT.
+006560     WRITE CUSTOMER-REPORT-LINE FROM VAR-TOTALS-LINE-5
+006570         AFTER ADVANCING 1 LINE.
+006580     PERFORM 9200-WRITE-EXTRACT-TRAILER THRU 9200-EXIT.
+006590     CLOSE CUSTOMER-MASTER-FILE
+006600           CUSTOMER-REPORT-FILE
+006610           EXCEPTION-REPORT-FILE
+006620           AUDIT-TRAIL-FILE
+006630           EXTRACT-FILE.
+006640     PERFORM 9300-RESET-CHECKPOINT THRU 9300-EXIT.
+006650 9000-EXIT.
+006660     EXIT.
+006670 
+006680*----------------------------------------------------------------
+006690* 9200-WRITE-EXTRACT-TRAILER
+006700* CLOSES OUT THE EXTRACT FILE WITH A SINGLE TRAILER RECORD SO
+006710* THE DOWNSTREAM JOB CAN CHECK ITS OWN DETAIL-RECORD COUNT
+006720* AGAINST WHAT THIS RUN ACTUALLY EXTRACTED.
+006730*----------------------------------------------------------------
+006740 9200-WRITE-EXTRACT-TRAILER.
+006745     MOVE SPACES TO EXTRACT-RECORD.
+006750     SET EXTR-TRAILER-REC TO TRUE.
+006760     MOVE VAR-RECORDS-PROCESSED-COUNT TO EXTR-TOTAL-RECORDS.
+006770     MOVE VAR-ACCUMULATOR TO EXTR-TOTAL-WEIGHT.
+006780     WRITE EXTRACT-OUTPUT-RECORD FROM EXTRACT-RECORD.
+006790 9200-EXIT.
+006800     EXIT.
+006810 
+006820*----------------------------------------------------------------
+006830* 9300-RESET-CHECKPOINT
+006840* A SUCCESSFUL, COMPLETE RUN CLEARS THE CHECKPOINT BACK TO
+006850* ZERO SO THE NEXT SCHEDULED RUN STARTS FROM THE TOP OF THE
+006860* CUSTOMER-MASTER FILE.  A STALE, NON-ZERO CHECKPOINT ONLY
+006870* SURVIVES WHEN THIS RUN ITSELF ABENDS BEFORE REACHING HERE.
+006880*----------------------------------------------------------------
+006890 9300-RESET-CHECKPOINT.
+006900     MOVE 0 TO CKPT-LAST-COUNT.
+006910     MOVE PARM-RUN-DATE TO CKPT-RUN-DATE.
+006912     MOVE 0 TO CKPT-PROCESSED-COUNT.
+006914     MOVE 0 TO CKPT-REJECTED-COUNT.
+006916     MOVE 0 TO CKPT-TOTAL-WEIGHT.
+006920     OPEN OUTPUT CHECKPOINT-FILE.
+006930     WRITE CHECKPOINT-FILE-RECORD FROM CHECKPOINT-RECORD.
+006940     CLOSE CHECKPOINT-FILE.
+006950 9300-EXIT.
+006960     EXIT.
