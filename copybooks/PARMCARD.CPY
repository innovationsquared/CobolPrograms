@@ -0,0 +1,30 @@
+000010*----------------------------------------------------------------
+000020* PARMCARD.CPY
+000030* RUN-TIME PARAMETER CARD LAYOUT.  ONE 80-BYTE CARD IMAGE READ
+000040* AT THE START OF THE RUN SO OPERATIONS CAN CHANGE THE AGE
+000050* EDIT THRESHOLDS, THE RUN DATE AND THE DEFAULT PAYMENT-CYCLE
+000060* STARTING POINT WITHOUT A RECOMPILE.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       BY   DESCRIPTION
+000100* ---------- ---- ------------------------------------------------
+000110* 2026-08-09 CJH  ORIGINAL COPYBOOK.
+000115* 2026-08-09 CJH  ADDED PARM-RUN-DATE-NUM AS AN ELEMENTARY
+000116*                 REDEFINITION OF PARM-RUN-DATE SO THE RUN DATE
+000117*                 CAN BE MOVED INTO A NUMERIC-EDITED FIELD AND
+000118*                 ACTUALLY PICK UP ITS SLASH INSERTION CHARACTERS
+000119*                 (A GROUP-TO-EDITED MOVE IS ALWAYS ALPHANUMERIC).
+000120*----------------------------------------------------------------
+000130
+000140 01  PARAMETER-CARD.
+000150     05  PARM-RUN-DATE.
+000160         10  PARM-RUN-YYYY           PIC 9(04).
+000170         10  PARM-RUN-MM             PIC 9(02).
+000180         10  PARM-RUN-DD             PIC 9(02).
+000185     05  PARM-RUN-DATE-NUM       REDEFINES PARM-RUN-DATE
+000186                                     PIC 9(08).
+000190     05  PARM-MIN-AGE                PIC 9(03).
+000200     05  PARM-MAX-AGE                PIC 9(03).
+000210     05  PARM-DFLT-CYCLE-COUNT       PIC 9(02).
+000220     05  PARM-DFLT-CYCLE-INTERVAL    PIC 9(02).
+000230     05  FILLER                      PIC X(62).
