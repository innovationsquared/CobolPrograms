@@ -0,0 +1,23 @@
+000010*----------------------------------------------------------------
+000020* AUDITREC.CPY
+000030* AUDIT-TRAIL RECORD - ONE WRITTEN FOR EVERY CUSTOMER-MASTER
+000040* RECORD THE PROGRAM TOUCHES, SO THERE IS A DEFENSIBLE RECORD
+000050* OF WHAT THE SYSTEM SAW FOR A GIVEN CUSTOMER ON A GIVEN RUN.
+000060*----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* DATE       BY   DESCRIPTION
+000090* ---------- ---- ------------------------------------------------
+000100* 2026-08-09 CJH  ORIGINAL COPYBOOK.
+000105* 2026-08-09 CJH  MADE AUDIT-CUST-WEIGHT SIGNED TO MATCH THE NOW-
+000106*                 SIGNED CUST-WEIGHT, SO A NEGATIVE WEIGHT SEEN
+000107*                 ON A REJECTED CUSTOMER IS NOT SILENTLY LOST
+000108*                 FROM THE PERMANENT AUDIT TRAIL.
+000110*----------------------------------------------------------------
+000120
+000130 01  AUDIT-RECORD.
+000140     05  AUDIT-CUST-ID               PIC X(09).
+000150     05  AUDIT-CUST-AGE              PIC 9(03).
+000160     05  AUDIT-CUST-WEIGHT           PIC S9(05)V99.
+000170     05  AUDIT-RUN-DATE              PIC 9(08).
+000180     05  AUDIT-RUN-TIME              PIC 9(08).
+000190     05  FILLER                      PIC X(45).
