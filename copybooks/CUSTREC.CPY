@@ -0,0 +1,27 @@
+000010*----------------------------------------------------------------
+000020* CUSTREC.CPY
+000030* CUSTOMER MASTER RECORD LAYOUT - SHARED BY ALL CUSTOMER-MASTER
+000040* READING/WRITING PROGRAMS.  KEEP THIS THE ONE PLACE THE RECORD
+000050* LAYOUT IS DEFINED SO PROGRAMS DO NOT DRIFT APART.
+000060*----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* DATE       BY   DESCRIPTION
+000090* ---------- ---- ------------------------------------------------
+000100* 2026-08-09 CJH  ORIGINAL COPYBOOK - PULLED CUST-NAME, CUST-AGE
+000110*                 AND CUST-WEIGHT OUT OF HELLO WORKING-STORAGE.
+000120*                 ADDED CUST-ID FOR KEYING.  ADDED CUST-CYCLE-
+000130*                 COUNT/CUST-CYCLE-INTERVAL FOR THE PAYMENT-
+000140*                 CYCLE SCHEDULE LOGIC.
+000145* 2026-08-09 CJH  MADE CUST-WEIGHT SIGNED SO THE AGE/WEIGHT EDIT
+000146*                 CAN ACTUALLY REJECT A NEGATIVE WEIGHT, NOT
+000147*                 JUST A ZERO ONE.
+000150*----------------------------------------------------------------
+000160
+000170 01  CUSTOMER-RECORD.
+000180     05  CUST-ID                     PIC X(09).
+000190     05  CUST-NAME                   PIC X(20).
+000200     05  CUST-AGE                    PIC 9(03).
+000210     05  CUST-WEIGHT                 PIC S9(05)V99.
+000220     05  CUST-CYCLE-COUNT            PIC 9(02).
+000230     05  CUST-CYCLE-INTERVAL         PIC 9(02).
+000240     05  FILLER                      PIC X(10).
