@@ -0,0 +1,27 @@
+000010*----------------------------------------------------------------
+000020* EXTRREC.CPY
+000030* DOWNSTREAM EXTRACT RECORD - FIXED-FORMAT FILE HANDED TO THE
+000040* INTEREST/STATEMENT CALCULATION JOB.  ONE DETAIL RECORD PER
+000050* CUSTOMER PROCESSED, PLUS A SINGLE TRAILER RECORD CARRYING THE
+000060* RUN CONTROL TOTALS.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       BY   DESCRIPTION
+000100* ---------- ---- ------------------------------------------------
+000110* 2026-08-09 CJH  ORIGINAL COPYBOOK.
+000120*----------------------------------------------------------------
+000130
+000140 01  EXTRACT-RECORD.
+000150     05  EXTR-REC-TYPE               PIC X(01).
+000160         88  EXTR-DETAIL-REC                 VALUE 'D'.
+000170         88  EXTR-TRAILER-REC                VALUE 'T'.
+000180     05  EXTR-DETAIL-AREA.
+000190         10  EXTR-CUST-ID            PIC X(09).
+000200         10  EXTR-CUST-NAME          PIC X(20).
+000210         10  EXTR-CUST-AGE           PIC 9(03).
+000220         10  EXTR-CUST-WEIGHT        PIC 9(05)V99.
+000230         10  FILLER                  PIC X(40).
+000240     05  EXTR-TRAILER-AREA REDEFINES EXTR-DETAIL-AREA.
+000250         10  EXTR-TOTAL-RECORDS      PIC 9(07).
+000260         10  EXTR-TOTAL-WEIGHT       PIC 9(07)V99.
+000270         10  FILLER                  PIC X(63).
