@@ -0,0 +1,25 @@
+000010*----------------------------------------------------------------
+000020* CKPTREC.CPY
+000030* CHECKPOINT RECORD - HOLDS THE COUNT OF CUSTOMER-MASTER RECORDS
+000040* SUCCESSFULLY PROCESSED SO A RESTARTED RUN KNOWS HOW MANY
+000050* INPUT RECORDS TO SKIP BEFORE RESUMING NORMAL PROCESSING, AND
+000052* THE RUNNING PROCESSED/REJECTED COUNTS AND WEIGHT TOTAL SO A
+000054* RESTARTED RUN'S CONTROL TOTALS COVER THE WHOLE DAY'S FILE
+000056* RATHER THAN JUST THE SEGMENT PROCESSED AFTER THE RESTART.
+000060*----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* DATE       BY   DESCRIPTION
+000090* ---------- ---- ------------------------------------------------
+000100* 2026-08-09 CJH  ORIGINAL COPYBOOK.
+000105* 2026-08-09 CJH  ADDED THE PROCESSED/REJECTED COUNTS AND WEIGHT
+000106*                 TOTAL SO A RESTART CAN CARRY FORWARD THE FULL
+000107*                 RUN'S CONTROL TOTALS, NOT JUST THE READ COUNT.
+000110*----------------------------------------------------------------
+000120
+000130 01  CHECKPOINT-RECORD.
+000140     05  CKPT-LAST-COUNT             PIC 9(07).
+000150     05  CKPT-RUN-DATE               PIC 9(08).
+000152     05  CKPT-PROCESSED-COUNT        PIC 9(07).
+000154     05  CKPT-REJECTED-COUNT         PIC 9(07).
+000156     05  CKPT-TOTAL-WEIGHT           PIC 9(07)V99.
+000160     05  FILLER                      PIC X(42).
